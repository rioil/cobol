@@ -0,0 +1,66 @@
+//NIGHTLY  JOB  (ACCT),'NIGHTLY BATCH',CLASS=A,MSGCLASS=X,
+//             NOTIFY=&SYSUID
+//*-----------------------------------------------------------
+//* NIGHTLY JOB STREAM
+//* GREETS THE OPERATOR, RUNS AGE VERIFICATION OVER THE
+//* CANTEEN ROSTER, THEN RUNS THE SIGMA DEPARTMENTAL-TOTAL
+//* BATCH.  THE SIGMA STEP IS SKIPPED IF AGE VERIFICATION CAME
+//* BACK WITH A BAD RETURN CODE, SO A BAD HANDOFF DOES NOT FEED
+//* A POSSIBLY-BAD ROSTER FORWARD.
+//*-----------------------------------------------------------
+//HELLO    EXEC PGM=HELLOWLD
+//*            FIRST CARD IS THE OPERATOR ID, SECOND SELECTS BATCH
+//*            MODE SO THE WHOLE WEEK'S EMPLOYEE-ROSTER IS RUN IN
+//*            ONE PASS INSTEAD OF GREETING ONE NAME INTERACTIVELY.
+//SYSIN    DD   *
+NIGHTOPS
+Y
+/*
+//AUDITLOG DD   DSN=PROD.OPS.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//EMPROST  DD   DSN=PROD.HR.EMPROST,DISP=SHR
+//WELLTR   DD   DSN=PROD.HR.WELLTR,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=60,BLKSIZE=6000)
+//SYSOUT   DD   SYSOUT=*
+//*
+//AGECHECK EXEC PGM=ADLTCHK,COND=(0,NE,HELLO)
+//SYSIN    DD   *
+NIGHTOPS
+/*
+//CUSTMAST DD   DSN=PROD.CANTEEN.CUSTMAST,DISP=SHR
+//DOBMAST  DD   DSN=PROD.HR.DOBMAST,DISP=SHR
+//AUDITLOG DD   DSN=PROD.OPS.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//AGERPT   DD   DSN=PROD.CANTEEN.AGERPT,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=71,BLKSIZE=7100)
+//AGEEXC   DD   DSN=PROD.CANTEEN.AGEEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=57,BLKSIZE=5700)
+//DRNKEXC  DD   DSN=PROD.CANTEEN.DRNKEXC,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=33,BLKSIZE=3300)
+//SYSOUT   DD   SYSOUT=*
+//*
+//SIGMA    EXEC PGM=SIGMA,COND=(8,GE,AGECHECK)
+//SYSIN    DD   *
+NIGHTOPS
+/*
+//AUDITLOG DD   DSN=PROD.OPS.AUDITLOG,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=80,BLKSIZE=8000)
+//SGMREQ   DD   DSN=PROD.DEPT.SGMREQ,DISP=SHR
+//SGMRES   DD   DSN=PROD.DEPT.SGMRES,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(5,5)),
+//             DCB=(RECFM=FB,LRECL=22,BLKSIZE=2200)
+//SGMCKP   DD   DSN=PROD.DEPT.SGMCKP,DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=36,BLKSIZE=3600)
+//SGMSUM   DD   DSN=PROD.DEPT.SGMSUM,DISP=(NEW,CATLG,DELETE),
+//             SPACE=(TRK,(1,1)),
+//             DCB=(RECFM=FB,LRECL=40,BLKSIZE=4000)
+//SGMHST   DD   DSN=PROD.DEPT.SGMHST,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
