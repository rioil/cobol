@@ -5,6 +5,48 @@
         DATE-WRITTEN.  25/02/2021.
         DATE-COMPILED. 25/02/2021.
         SECURITY.
+      *-----------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  25/02/2021  rioil   original interactive single-person
+      *                      version.
+      *  08/08/2026  rioil   reworked to process a whole roster in
+      *                      one pass instead of one accept at a
+      *                      time - reads CUSTOMER-MASTER and loops
+      *                      over every record.
+      *  08/08/2026  rioil   added AGE-VERIFICATION-REPORT so each
+      *                      pass/fail decision is kept on file, not
+      *                      just scrolled off the console.
+      *  08/08/2026  rioil   added AGE-EXCEPTION-FILE to catch
+      *                      implausible/non-numeric ages instead of
+      *                      silently treating them as minors.
+      *  08/08/2026  rioil   added DRINK-EXCEPTION-LOG for drink
+      *                      responses other than y/n.
+      *  08/08/2026  rioil   set RETURN-CODE from the age-exception
+      *                      count so a nightly job stream can stop
+      *                      downstream steps on a bad roster.
+      *  08/08/2026  rioil   cross-check the roster AGE against date
+      *                      of birth on DOB-MASTER and flag any
+      *                      mismatch on the age-verification report.
+      *  08/08/2026  rioil   capture an operator ID at the start of
+      *                      MAIN and log one entry per run to the
+      *                      shared AUDIT-LOG-FILE.
+      *  08/08/2026  rioil   changed STOP RUN to GOBACK so this
+      *                      program can also run as a subprogram
+      *                      CALLed from menu-driver.
+      *  08/08/2026  rioil   count underage rejections and reconcile
+      *                      the count at end of batch.
+      *  08/08/2026  rioil   check WS-DOB-STATUS after opening
+      *                      DOB-MASTER and skip the cross-check
+      *                      gracefully when the file is missing,
+      *                      instead of running unchecked; removed
+      *                      the GO TO from 2000-PROCESS-CUSTOMER and
+      *                      moved 2050-CROSS-CHECK-DOB ahead of
+      *                      2100-WRITE-AGE-EXCEPTION to restore
+      *                      ascending paragraph order.
+      *  08/08/2026  rioil   reworded the drink display in batch mode
+      *                      to report the recorded response instead
+      *                      of asking a question nobody answers.
+      *-----------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
         SOURCE-COMPUTER. pc.
@@ -12,36 +54,283 @@
         SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
         FILE-CONTROL.
+           SELECT CUSTOMER-MASTER ASSIGN TO "CUSTMAST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AGE-VERIFICATION-REPORT ASSIGN TO "AGERPT"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT AGE-EXCEPTION-FILE ASSIGN TO "AGEEXC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DRINK-EXCEPTION-LOG ASSIGN TO "DRNKEXC"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT DOB-MASTER ASSIGN TO "DOBMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS RANDOM
+               RECORD KEY IS DB-NAME
+               FILE STATUS IS WS-DOB-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
        FILE SECTION.
+        FD  CUSTOMER-MASTER
+            LABEL RECORDS ARE STANDARD.
+           COPY CUSTMAST.
+        FD  AGE-VERIFICATION-REPORT
+            LABEL RECORDS ARE STANDARD.
+           COPY AGERPT.
+        FD  AGE-EXCEPTION-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY AGEEXC.
+        FD  DRINK-EXCEPTION-LOG
+            LABEL RECORDS ARE STANDARD.
+           COPY DRNKEXC.
+        FD  DOB-MASTER.
+           COPY DOBMST.
+        FD  AUDIT-LOG-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY AUDITLOG.
        WORKING-STORAGE SECTION.
-           77 MYNAME pic X(5).                                          rioilが入ればいいので5バイト
-           77 AGE pic 9(3).
-           77 DRINK pic X.
+           77 WS-EOF-SWITCH pic X(01) value "N".
+               88 WS-EOF-CUSTOMER-MASTER value "Y".
+           77 WS-AGE-EXCEPTION-COUNT pic 9(05) value 0.
+           77 WS-MAX-PLAUSIBLE-AGE pic 9(03) value 130.
+           77 WS-DRINK-EXCEPTION-COUNT pic 9(05) value 0.
+           77 WS-UNDERAGE-REJECT-COUNT pic 9(05) value 0.
+           77 WS-DOB-STATUS pic X(02) value "00".
+           77 WS-DOB-FOUND-SWITCH pic X(01) value "N".
+               88 WS-DOB-FOUND value "Y".
+           77 WS-DOB-AVAILABLE-SWITCH pic X(01) value "Y".
+               88 WS-DOB-AVAILABLE value "Y".
+           77 WS-COMPUTED-AGE pic 9(03).
+           01 WS-TODAY-DATE pic 9(08).
+           01 WS-TODAY-DATE-FIELDS redefines WS-TODAY-DATE.
+               05 WS-TODAY-YEAR pic 9(04).
+               05 WS-TODAY-MONTH pic 9(02).
+               05 WS-TODAY-DAY pic 9(02).
+           01 WS-BIRTH-DATE pic 9(08).
+           01 WS-BIRTH-DATE-FIELDS redefines WS-BIRTH-DATE.
+               05 WS-BIRTH-YEAR pic 9(04).
+               05 WS-BIRTH-MONTH pic 9(02).
+               05 WS-BIRTH-DAY pic 9(02).
+           77 WS-OPERATOR-ID pic X(08).
+           01 WS-TIME-RAW pic 9(08).
+           01 WS-TIME-FIELDS redefines WS-TIME-RAW.
+               05 WS-TS-TIME pic 9(06).
+               05 FILLER pic 9(02).
+           01 WS-TIMESTAMP.
+               05 WS-TS-DATE pic 9(08).
+               05 WS-TS-TIME-OUT pic 9(06).
        LINKAGE SECTION.
        PROCEDURE DIVISION.
         DECLARATIVES.
         END DECLARATIVES.
-       MAIN.
-           display "What's your name?" upon console.
-           accept MYNAME from console.
-           display "How old are you?" upon console.
-           accept AGE from console.
-           if AGE >= 20 then
-               display "You are an adult!" upon console
+      *-----------------------------------------------------------
+      *  0000-MAIN-PROCESS
+      *  DRIVES THE WHOLE ROSTER - ONE PASS OF CUSTOMER-MASTER.
+      *-----------------------------------------------------------
+       0000-MAIN-PROCESS.
+           perform 1000-INITIALIZE thru 1000-EXIT.
+           perform 2000-PROCESS-CUSTOMER thru 2000-EXIT
+               until WS-EOF-CUSTOMER-MASTER.
+           perform 9000-TERMINATE thru 9000-EXIT.
+           goback.
+
+       1000-INITIALIZE.
+           open extend AUDIT-LOG-FILE.
+           display "Operator ID?" upon console.
+           accept WS-OPERATOR-ID from console.
+           perform 1050-WRITE-AUDIT-ENTRY thru 1050-EXIT.
+           open input CUSTOMER-MASTER.
+           open output AGE-VERIFICATION-REPORT.
+           open output AGE-EXCEPTION-FILE.
+           open output DRINK-EXCEPTION-LOG.
+           perform 1060-OPEN-DOB-MASTER thru 1060-EXIT.
+           perform 2900-READ-CUSTOMER-MASTER thru 2900-EXIT.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1050-WRITE-AUDIT-ENTRY
+      *  ONE AUDIT-LOG-FILE ENTRY RECORDING WHO RAN THIS PROGRAM AND
+      *  WHEN, SO A BAD MORNING RUN CAN BE TRACED BACK TO A SHIFT.
+      *-----------------------------------------------------------
+       1050-WRITE-AUDIT-ENTRY.
+           move WS-OPERATOR-ID to AL-OPERATOR-ID.
+           move "ADULT-CHECK" to AL-PROGRAM-NAME.
+           accept WS-TS-DATE from date YYYYMMDD.
+           accept WS-TIME-RAW from time.
+           move WS-TS-TIME to WS-TS-TIME-OUT.
+           move WS-TIMESTAMP to AL-TIMESTAMP.
+           move "CUSTOMER-MASTER BATCH" to AL-KEY-INPUT.
+           write AUDIT-LOG-RECORD.
+       1050-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1060-OPEN-DOB-MASTER
+      *  OPEN THE SYSTEM-OF-RECORD DOB FILE. IF IT DOES NOT EXIST,
+      *  RUN WITHOUT THE DOB CROSS-CHECK RATHER THAN ABENDING - THE
+      *  ROSTER STILL GETS AGE-VERIFIED, IT JUST IS NOT CROSS-CHECKED.
+      *-----------------------------------------------------------
+       1060-OPEN-DOB-MASTER.
+           open input DOB-MASTER.
+           if WS-DOB-STATUS = "35" then
+               move "N" to WS-DOB-AVAILABLE-SWITCH
+               display "DOB-MASTER not found - DOB cross-check "
+                   "skipped for this run" upon console
+           end-if.
+       1060-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2000-PROCESS-CUSTOMER
+      *  AGE-CHECK AND DRINK QUESTION FOR ONE ROSTER ENTRY.
+      *-----------------------------------------------------------
+       2000-PROCESS-CUSTOMER.
+           if CM-AGE is not numeric
+               or CM-AGE > WS-MAX-PLAUSIBLE-AGE then
+               perform 2100-WRITE-AGE-EXCEPTION thru 2100-EXIT
+           else
+               perform 2050-CROSS-CHECK-DOB thru 2050-EXIT
+               if CM-AGE >= 20 then
+                   display "You are an adult!" upon console
+                   move "PASS" to AR-PASS-FAIL-FLAG
+                   perform 2200-EVALUATE-DRINK thru 2200-EXIT
+               else
+                   display "You are not an adult!" upon console
+                   move "FAIL" to AR-PASS-FAIL-FLAG
+                   add 1 to WS-UNDERAGE-REJECT-COUNT
+               end-if
+               perform 2500-WRITE-AGE-REPORT thru 2500-EXIT
+           end-if.
+           perform 2900-READ-CUSTOMER-MASTER thru 2900-EXIT.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2050-CROSS-CHECK-DOB
+      *  LOOK THE PERSON UP ON THE SYSTEM-OF-RECORD DOB-MASTER AND
+      *  COMPARE THE AGE COMPUTED FROM DATE OF BIRTH AGAINST THE
+      *  AGE ON CUSTOMER-MASTER, SO A TYPED-IN AGE CANNOT JUST BE
+      *  MADE UP TO CLEAR THE >= 20 CHECK.
+      *-----------------------------------------------------------
+       2050-CROSS-CHECK-DOB.
+           move "N" to WS-DOB-FOUND-SWITCH.
+           move "NOTFND " to AR-DOB-MISMATCH-FLAG.
+           if WS-DOB-AVAILABLE then
+               move CM-NAME to DB-NAME
+               read DOB-MASTER
+                   invalid key
+                       continue
+                   not invalid key
+                       move "Y" to WS-DOB-FOUND-SWITCH
+               end-read
+               if WS-DOB-FOUND then
+                   move DB-DATE-OF-BIRTH to WS-BIRTH-DATE
+                   accept WS-TODAY-DATE from date YYYYMMDD
+                   compute WS-COMPUTED-AGE =
+                       WS-TODAY-YEAR - WS-BIRTH-YEAR
+                   if WS-TODAY-MONTH < WS-BIRTH-MONTH
+                       or (WS-TODAY-MONTH = WS-BIRTH-MONTH
+                           and WS-TODAY-DAY < WS-BIRTH-DAY) then
+                       subtract 1 from WS-COMPUTED-AGE
+                   end-if
+                   if WS-COMPUTED-AGE = CM-AGE
+                       move "OK" to AR-DOB-MISMATCH-FLAG
+                   else
+                       move "MISMATCH" to AR-DOB-MISMATCH-FLAG
+                   end-if
+               end-if
+           else
+               move "NOCHECK " to AR-DOB-MISMATCH-FLAG
+           end-if.
+       2050-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2100-WRITE-AGE-EXCEPTION
+      *  AGE LOOKS IMPLAUSIBLE (NON-NUMERIC OR OVER THE MAX) - LOG
+      *  IT FOR FOLLOW-UP RATHER THAN TREATING IT AS A REAL MINOR.
+      *-----------------------------------------------------------
+       2100-WRITE-AGE-EXCEPTION.
+           move CM-NAME to AX-NAME.
+           move CM-AGE to AX-AGE.
+           if CM-AGE is not numeric
+               move "NON-NUMERIC AGE" to AX-REASON
            else
-               display "You are not an adult!" upon console
-               stop run
+               move "AGE OVER MAXIMUM" to AX-REASON
            end-if.
+           write AGE-EXCEPTION-RECORD.
+           add 1 to WS-AGE-EXCEPTION-COUNT.
+       2100-EXIT.
+           exit.
 
-           display "Do you want to drink? (y/n)".
-           accept DRINK from console.
-           evaluate DRINK
+       2200-EVALUATE-DRINK.
+           display "Drink response on file: " CM-DRINK-RESPONSE
+               upon console.
+           evaluate CM-DRINK-RESPONSE
                when "y"
                    display "Here you are." upon console
                when "n"
-                   display "OK. Bye, " MYNAME "." upon console
+                   display "OK. Bye, " CM-NAME "." upon console
                when other
                    display "..." upon console
+                   perform 2300-WRITE-DRINK-EXCEPTION thru 2300-EXIT
            end-evaluate.
-           stop run.
+       2200-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2300-WRITE-DRINK-EXCEPTION
+      *  DRINK RESPONSE WAS NEITHER "y" NOR "n" - LOG IT SO WE CAN
+      *  SEE HOW OFTEN THAT HAPPENS, INSTEAD OF JUST DROPPING IT.
+      *-----------------------------------------------------------
+       2300-WRITE-DRINK-EXCEPTION.
+           move CM-NAME to DX-NAME.
+           move CM-DRINK-RESPONSE to DX-RESPONSE.
+           write DRINK-EXCEPTION-RECORD.
+           add 1 to WS-DRINK-EXCEPTION-COUNT.
+       2300-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2500-WRITE-AGE-REPORT
+      *  ONE LINE PER ROSTER ENTRY ON THE AGE-VERIFICATION-REPORT,
+      *  SO THERE IS A DURABLE RECORD OF EVERY PASS/FAIL DECISION.
+      *-----------------------------------------------------------
+       2500-WRITE-AGE-REPORT.
+           move CM-NAME to AR-NAME.
+           move CM-AGE to AR-AGE.
+           write AGE-VERIFICATION-REPORT-RECORD.
+       2500-EXIT.
+           exit.
+
+       2900-READ-CUSTOMER-MASTER.
+           read CUSTOMER-MASTER
+               at end
+                   move "Y" to WS-EOF-SWITCH
+           end-read.
+       2900-EXIT.
+           exit.
+
+       9000-TERMINATE.
+           display "Age exceptions logged: " WS-AGE-EXCEPTION-COUNT
+               upon console.
+           display "Drink exceptions logged: " WS-DRINK-EXCEPTION-COUNT
+               upon console.
+           display "Underage records rejected: "
+               WS-UNDERAGE-REJECT-COUNT upon console.
+           if WS-AGE-EXCEPTION-COUNT > 0 then
+               move 8 to RETURN-CODE
+           else
+               move 0 to RETURN-CODE
+           end-if.
+           close CUSTOMER-MASTER.
+           close AGE-VERIFICATION-REPORT.
+           close AGE-EXCEPTION-FILE.
+           close DRINK-EXCEPTION-LOG.
+           if WS-DOB-AVAILABLE then
+               close DOB-MASTER
+           end-if.
+           close AUDIT-LOG-FILE.
+       9000-EXIT.
+           exit.
