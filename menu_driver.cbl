@@ -0,0 +1,89 @@
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. menu-driver.
+        AUTHOR. rioil.
+        INSTALLATION.  where.
+        DATE-WRITTEN.  08/08/2026.
+        DATE-COMPILED. 08/08/2026.
+        SECURITY.
+      *-----------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  08/08/2026  rioil   original version - one operations menu
+      *                      CALLing hello-world, adult-check and
+      *                      sigma as subprograms instead of loading
+      *                      each one separately.
+      *  08/08/2026  rioil   CANCEL each subprogram right after the
+      *                      CALL so its WORKING-STORAGE (EOF
+      *                      switches, sigma's history sequence, etc)
+      *                      starts clean the next time the operator
+      *                      picks the same menu option.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+        SOURCE-COMPUTER. pc.
+        OBJECT-COMPUTER. pc.
+        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+       DATA DIVISION.
+       FILE SECTION.
+       WORKING-STORAGE SECTION.
+           77 WS-MENU-CHOICE pic X(01).
+           77 WS-QUIT-SWITCH pic X(01) value "N".
+               88 WS-QUIT-REQUESTED value "Y".
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+        END DECLARATIVES.
+      *-----------------------------------------------------------
+      *  0000-MAIN-PROCESS
+      *  SHOW THE OPERATIONS MENU UNTIL THE OPERATOR CHOOSES TO QUIT.
+      *-----------------------------------------------------------
+       0000-MAIN-PROCESS.
+           perform 1000-INITIALIZE thru 1000-EXIT.
+           perform 2000-MENU-CYCLE thru 2000-EXIT
+               until WS-QUIT-REQUESTED.
+           perform 9000-TERMINATE thru 9000-EXIT.
+           stop run.
+
+       1000-INITIALIZE.
+           continue.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2000-MENU-CYCLE
+      *  DISPLAY THE MENU, READ ONE CHOICE AND CALL THE MATCHING
+      *  SUBPROGRAM.
+      *-----------------------------------------------------------
+       2000-MENU-CYCLE.
+           display "----------------------------------" upon console.
+           display " OPERATIONS MENU" upon console.
+           display " 1. hello-world" upon console.
+           display " 2. adult-check" upon console.
+           display " 3. sigma" upon console.
+           display " 4. exit" upon console.
+           display "----------------------------------" upon console.
+           display "Choice?" upon console.
+           accept WS-MENU-CHOICE from console.
+           evaluate WS-MENU-CHOICE
+               when "1"
+                   call "hello-world"
+                   cancel "hello-world"
+               when "2"
+                   call "adult-check"
+                   cancel "adult-check"
+               when "3"
+                   call "sigma"
+                   cancel "sigma"
+               when "4"
+                   move "Y" to WS-QUIT-SWITCH
+               when other
+                   display "Invalid choice - try again." upon console
+           end-evaluate.
+       2000-EXIT.
+           exit.
+
+       9000-TERMINATE.
+           display "Goodbye." upon console.
+       9000-EXIT.
+           exit.
