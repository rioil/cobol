@@ -0,0 +1,11 @@
+      *=================================================================
+      *  SGMRES.CPY
+      *  RECORD LAYOUT FOR THE SIGMA-RESULTS-FILE WRITTEN BY SIGMA -
+      *  ONE LINE PER REQUEST PROCESSED FROM THE SIGMA-REQUEST-FILE.
+      *=================================================================
+       01  SIGMA-RESULTS-RECORD.
+           05  SX-REQUEST-ID                PIC 9(06).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SX-NUM                       PIC 9(04).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SX-RESULT                    PIC 9(08).
