@@ -0,0 +1,15 @@
+      *=================================================================
+      *  AUDITLOG.CPY
+      *  RECORD LAYOUT FOR THE SHARED AUDIT-LOG-FILE WRITTEN BY
+      *  HELLO-WORLD, ADULT-CHECK AND SIGMA - ONE ENTRY PER RUN
+      *  IDENTIFYING THE OPERATOR, PROGRAM AND KEY INPUT FOR THAT RUN.
+      *=================================================================
+       01  AUDIT-LOG-RECORD.
+           05  AL-OPERATOR-ID              PIC X(08).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AL-PROGRAM-NAME              PIC X(12).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AL-TIMESTAMP                PIC X(14).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AL-KEY-INPUT                PIC X(30).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
