@@ -0,0 +1,9 @@
+      *=================================================================
+      *  DOBMST.CPY
+      *  RECORD LAYOUT FOR THE INDEXED DOB-MASTER FILE - THE SYSTEM
+      *  OF RECORD FOR DATE OF BIRTH, KEYED BY NAME, USED BY
+      *  ADULT-CHECK TO CROSS-CHECK THE AGE ON CUSTOMER-MASTER.
+      *=================================================================
+       01  DOB-MASTER-RECORD.
+           05  DB-NAME                     PIC X(30).
+           05  DB-DATE-OF-BIRTH            PIC 9(08).
