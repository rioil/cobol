@@ -0,0 +1,12 @@
+      *=================================================================
+      *  AGEEXC.CPY
+      *  RECORD LAYOUT FOR THE AGE-EXCEPTION-FILE WRITTEN BY
+      *  ADULT-CHECK WHEN A CUSTOMER-MASTER RECORD'S AGE IS
+      *  IMPLAUSIBLE OR FAILED TO MOVE CLEANLY.
+      *=================================================================
+       01  AGE-EXCEPTION-RECORD.
+           05  AX-NAME                     PIC X(30).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AX-AGE                      PIC X(03).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AX-REASON                   PIC X(20).
