@@ -0,0 +1,15 @@
+      *=================================================================
+      *  SGMSUM.CPY
+      *  RECORD LAYOUT FOR THE SIGMA-SUMMARY-REPORT - ONE CONTROL-
+      *  TOTAL RECORD WRITTEN AT THE END OF EACH SIGMA BATCH RUN.
+      *=================================================================
+       01  SIGMA-SUMMARY-RECORD.
+           05  SM-REQUEST-COUNT             PIC 9(06).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SM-RESULT-SUM                PIC 9(12).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SM-MAX-NUM                   PIC 9(04).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SM-MIN-NUM                   PIC 9(04).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  SM-REJECTED-COUNT            PIC 9(06).
