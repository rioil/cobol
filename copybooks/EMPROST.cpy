@@ -0,0 +1,9 @@
+      *=================================================================
+      *  EMPROST.CPY
+      *  RECORD LAYOUT FOR THE EMPLOYEE-ROSTER FILE - ONE NAME PER
+      *  RECORD, USED BY HELLO-WORLD'S BATCH MODE TO PRODUCE A
+      *  PERSONALIZED WELCOME LETTER FOR EACH NEW HIRE ON THE ROSTER.
+      *=================================================================
+       01  EMPLOYEE-ROSTER-RECORD.
+           05  ER-NAME                     PIC X(30).
+           05  FILLER                      PIC X(10).
