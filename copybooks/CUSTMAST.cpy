@@ -0,0 +1,10 @@
+      *=================================================================
+      *  CUSTMAST.CPY
+      *  RECORD LAYOUT FOR THE CUSTOMER-MASTER FILE USED BY ADULT-CHECK
+      *  ONE RECORD PER PERSON TO BE AGE-VERIFIED.
+      *=================================================================
+       01  CUSTOMER-MASTER-RECORD.
+           05  CM-NAME                     PIC X(30).
+           05  CM-AGE                      PIC 9(03).
+           05  CM-DRINK-RESPONSE           PIC X(01).
+           05  FILLER                      PIC X(10).
