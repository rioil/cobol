@@ -0,0 +1,14 @@
+      *=================================================================
+      *  SGMHST.CPY
+      *  RECORD LAYOUT FOR THE INDEXED SIGMA-HISTORY-FILE - ONE
+      *  RECORD PER COMPLETED CALCULATION, KEYED BY RUN-DATE AND A
+      *  SEQUENCE NUMBER WITHIN THE DATE, SO A PRIOR RESULT CAN BE
+      *  LOOKED UP LATER INSTEAD OF BEING LOST AT STOP RUN.
+      *=================================================================
+       01  SIGMA-HISTORY-RECORD.
+           05  SH-KEY.
+               10  SH-RUN-DATE              PIC 9(08).
+               10  SH-SEQUENCE-NO            PIC 9(04).
+           05  SH-REQUEST-ID                 PIC 9(06).
+           05  SH-NUM                        PIC 9(04).
+           05  SH-RESULT                     PIC 9(08).
