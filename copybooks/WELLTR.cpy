@@ -0,0 +1,11 @@
+      *=================================================================
+      *  WELLTR.CPY
+      *  RECORD LAYOUT FOR THE WELCOME-LETTER-FILE PRODUCED BY
+      *  HELLO-WORLD'S BATCH MODE - ONE PERSONALIZED GREETING LINE
+      *  PER EMPLOYEE-ROSTER ENTRY.
+      *=================================================================
+       01  WELCOME-LETTER-RECORD.
+           05  WL-GREETING                 PIC X(19).
+           05  WL-NAME                     PIC X(30).
+           05  WL-PUNCTUATION              PIC X(01).
+           05  FILLER                      PIC X(10)   VALUE SPACES.
