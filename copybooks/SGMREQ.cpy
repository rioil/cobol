@@ -0,0 +1,9 @@
+      *=================================================================
+      *  SGMREQ.CPY
+      *  RECORD LAYOUT FOR THE SIGMA-REQUEST-FILE READ BY SIGMA -
+      *  ONE REQUEST-ID/NUM PAIR PER CALCULATION TO BE RUN.
+      *=================================================================
+       01  SIGMA-REQUEST-RECORD.
+           05  SR-REQUEST-ID               PIC 9(06).
+           05  SR-NUM                       PIC S9(04).
+           05  FILLER                      PIC X(10).
