@@ -0,0 +1,14 @@
+      *=================================================================
+      *  AGERPT.CPY
+      *  RECORD LAYOUT FOR THE AGE-VERIFICATION-REPORT PRODUCED BY
+      *  ADULT-CHECK - ONE LINE PER CUSTOMER-MASTER RECORD PROCESSED.
+      *=================================================================
+       01  AGE-VERIFICATION-REPORT-RECORD.
+           05  AR-NAME                     PIC X(30).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AR-AGE                      PIC 9(03).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AR-PASS-FAIL-FLAG           PIC X(04).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  AR-DOB-MISMATCH-FLAG        PIC X(08).
+           05  FILLER                      PIC X(20)   VALUE SPACES.
