@@ -0,0 +1,13 @@
+      *=================================================================
+      *  SGMCKP.CPY
+      *  RECORD LAYOUT FOR THE SIGMA-CHECKPOINT-FILE - A SINGLE
+      *  RECORD REWRITTEN AFTER EVERY REQUEST SO A KILLED BATCH CAN
+      *  BE RESUMED BY AN OPERATOR INSTEAD OF RESUBMITTING EVERYTHING.
+      *=================================================================
+       01  SIGMA-CHECKPOINT-RECORD.
+           05  CK-LAST-REQUEST-ID           PIC 9(06).
+           05  CK-REQUESTS-PROCESSED        PIC 9(06).
+           05  CK-RUNNING-TOTAL             PIC 9(10).
+           05  CK-MAX-NUM                   PIC 9(04).
+           05  CK-MIN-NUM                   PIC 9(04).
+           05  CK-REJECTED-COUNT            PIC 9(06).
