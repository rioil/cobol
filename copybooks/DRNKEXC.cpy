@@ -0,0 +1,9 @@
+      *=================================================================
+      *  DRNKEXC.CPY
+      *  RECORD LAYOUT FOR THE DRINK-EXCEPTION-LOG WRITTEN BY
+      *  ADULT-CHECK WHEN THE DRINK RESPONSE IS NEITHER "y" NOR "n".
+      *=================================================================
+       01  DRINK-EXCEPTION-RECORD.
+           05  DX-NAME                     PIC X(30).
+           05  FILLER                      PIC X(02)   VALUE SPACES.
+           05  DX-RESPONSE                 PIC X(01).
