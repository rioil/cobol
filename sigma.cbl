@@ -5,6 +5,45 @@
        DATE-WRITTEN.  25/02/2021.
        DATE-COMPILED. 25/02/2021.
        SECURITY.
+      *-----------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  25/02/2021  rioil   original interactive single-number
+      *                      version.
+      *  08/08/2026  rioil   reworked to batch-process a whole
+      *                      SIGMA-REQUEST-FILE in one pass instead
+      *                      of one accept at a time, writing each
+      *                      result to SIGMA-RESULTS-FILE.
+      *  08/08/2026  rioil   added SIGMA-CHECKPOINT-FILE so a long
+      *                      batch can be resumed after an abend
+      *                      instead of resubmitted from request 1.
+      *  08/08/2026  rioil   replaced the add-by-one summation loop
+      *                      with the closed-form triangular-number
+      *                      formula so per-request cost no longer
+      *                      scales with NUM.
+      *  08/08/2026  rioil   added SIGMA-SUMMARY-REPORT control
+      *                      totals (count, sum, high/low NUM) at
+      *                      end of batch for reconciliation.
+      *  08/08/2026  rioil   added indexed SIGMA-HISTORY-FILE, keyed
+      *                      by run-date and sequence, so a past
+      *                      result can be looked up by date.
+      *  08/08/2026  rioil   capture an operator ID at the start of
+      *                      MAIN and log one entry per run to the
+      *                      shared AUDIT-LOG-FILE.
+      *  08/08/2026  rioil   changed STOP RUN to GOBACK so this
+      *                      program can also run as a subprogram
+      *                      CALLed from menu-driver.
+      *  08/08/2026  rioil   count rejected (negative NUM) requests
+      *                      and reconcile the count on the summary
+      *                      report and checkpoint.
+      *  08/08/2026  rioil   clear SIGMA-CHECKPOINT-FILE at the end of
+      *                      a clean run so the next run does not
+      *                      mistake it for a restart; guard the
+      *                      restart read with AT END for an empty
+      *                      checkpoint file.
+      *  08/08/2026  rioil   made SR-NUM signed on SGMREQ so the
+      *                      negative-NUM reject path can actually be
+      *                      reached against real request data.
+      *-----------------------------------------------------------
        ENVIRONMENT DIVISION.
        CONFIGURATION SECTION.
        SOURCE-COMPUTER. pc.
@@ -12,30 +51,354 @@
        SPECIAL-NAMES.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
+           SELECT SIGMA-REQUEST-FILE ASSIGN TO "SGMREQ"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SIGMA-RESULTS-FILE ASSIGN TO "SGMRES"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SIGMA-CHECKPOINT-FILE ASSIGN TO "SGMCKP"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS WS-CHECKPOINT-STATUS.
+           SELECT SIGMA-SUMMARY-REPORT ASSIGN TO "SGMSUM"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT SIGMA-HISTORY-FILE ASSIGN TO "SGMHST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS SH-KEY
+               FILE STATUS IS WS-HISTORY-STATUS.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
        DATA DIVISION.
         FILE SECTION.
+        FD  SIGMA-REQUEST-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY SGMREQ.
+        FD  SIGMA-RESULTS-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY SGMRES.
+        FD  SIGMA-CHECKPOINT-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY SGMCKP.
+        FD  SIGMA-SUMMARY-REPORT
+            LABEL RECORDS ARE STANDARD.
+           COPY SGMSUM.
+        FD  SIGMA-HISTORY-FILE.
+           COPY SGMHST.
+        FD  AUDIT-LOG-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY AUDITLOG.
         WORKING-STORAGE SECTION.
-           77 NUM pic 9(4).
            77 RESULT pic 9(8).
-           77 WRK-COUNTER pic 9(5).
-        LINKAGE SECTION.
+           77 WRK-PRODUCT pic 9(9) comp.
+           77 WS-EOF-SWITCH pic X(01) value "N".
+               88 WS-EOF-SIGMA-REQUEST value "Y".
+           77 WS-CHECKPOINT-STATUS pic X(02) value "00".
+           77 WS-RESTART-SWITCH pic X(01) value "N".
+               88 WS-RESTART-ACTIVE value "Y".
+           77 WS-RESTART-LAST-REQUEST-ID pic 9(06) value 0.
+           77 WS-REQUESTS-PROCESSED pic 9(06) value 0.
+           77 WS-RUNNING-TOTAL pic 9(10) value 0.
+           77 WS-MAX-NUM pic 9(04) value 0.
+           77 WS-MIN-NUM pic 9(04) value 9999.
+           77 WS-HISTORY-STATUS pic X(02) value "00".
+           77 WS-HISTORY-EOF-SWITCH pic X(01) value "N".
+               88 WS-HISTORY-EOF value "Y".
+           77 WS-TODAY-DATE pic 9(08) value 0.
+           77 WS-NEXT-SEQUENCE pic 9(04) value 1.
+           77 WS-REJECTED-COUNT pic 9(06) value 0.
+           77 WS-OPERATOR-ID pic X(08).
+           01 WS-TIME-RAW pic 9(08).
+           01 WS-TIME-FIELDS redefines WS-TIME-RAW.
+               05 WS-TS-TIME pic 9(06).
+               05 FILLER pic 9(02).
+           01 WS-TIMESTAMP.
+               05 WS-TS-DATE pic 9(08).
+               05 WS-TS-TIME-OUT pic 9(06).
+       LINKAGE SECTION.
        PROCEDURE DIVISION.
         DECLARATIVES.
         END DECLARATIVES.
-       MAIN.
-           display "enter a number" upon console.
-           accept NUM from console.
-           if NUM < 0 then
+      *-----------------------------------------------------------
+      *  0000-MAIN-PROCESS
+      *  DRIVES THE WHOLE BATCH - ONE PASS OF SIGMA-REQUEST-FILE.
+      *-----------------------------------------------------------
+       0000-MAIN-PROCESS.
+           perform 1000-INITIALIZE thru 1000-EXIT.
+           perform 2000-PROCESS-REQUEST thru 2000-EXIT
+               until WS-EOF-SIGMA-REQUEST.
+           perform 9000-TERMINATE thru 9000-EXIT.
+           goback.
+
+       1000-INITIALIZE.
+           open extend AUDIT-LOG-FILE.
+           display "Operator ID?" upon console.
+           accept WS-OPERATOR-ID from console.
+           perform 1050-WRITE-AUDIT-ENTRY thru 1050-EXIT.
+           open input SIGMA-REQUEST-FILE.
+           perform 1500-CHECK-FOR-RESTART thru 1500-EXIT.
+           if WS-RESTART-ACTIVE then
+               open extend SIGMA-RESULTS-FILE
+           else
+               open output SIGMA-RESULTS-FILE
+           end-if.
+           open output SIGMA-SUMMARY-REPORT.
+           accept WS-TODAY-DATE from date YYYYMMDD.
+           perform 1700-OPEN-HISTORY-FILE thru 1700-EXIT.
+           perform 2900-READ-SIGMA-REQUEST thru 2900-EXIT.
+           if WS-RESTART-ACTIVE then
+               perform 1600-SKIP-COMPLETED-REQUESTS thru 1600-EXIT
+           end-if.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1050-WRITE-AUDIT-ENTRY
+      *  ONE AUDIT-LOG-FILE ENTRY RECORDING WHO RAN THIS PROGRAM AND
+      *  WHEN, SO A BAD MORNING RUN CAN BE TRACED BACK TO A SHIFT.
+      *-----------------------------------------------------------
+       1050-WRITE-AUDIT-ENTRY.
+           move WS-OPERATOR-ID to AL-OPERATOR-ID.
+           move "SIGMA" to AL-PROGRAM-NAME.
+           accept WS-TS-DATE from date YYYYMMDD.
+           accept WS-TIME-RAW from time.
+           move WS-TS-TIME to WS-TS-TIME-OUT.
+           move WS-TIMESTAMP to AL-TIMESTAMP.
+           move "SIGMA REQUEST BATCH" to AL-KEY-INPUT.
+           write AUDIT-LOG-RECORD.
+       1050-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1500-CHECK-FOR-RESTART
+      *  IF A CHECKPOINT FROM A PRIOR, UNFINISHED RUN EXISTS, PICK
+      *  UP THE TOTALS SO FAR AND MARK THE RUN AS A RESTART.
+      *-----------------------------------------------------------
+       1500-CHECK-FOR-RESTART.
+           open input SIGMA-CHECKPOINT-FILE.
+           if WS-CHECKPOINT-STATUS = "00" then
+               read SIGMA-CHECKPOINT-FILE
+                   at end
+                       continue
+                   not at end
+                       move CK-LAST-REQUEST-ID
+                           to WS-RESTART-LAST-REQUEST-ID
+                       move CK-REQUESTS-PROCESSED
+                           to WS-REQUESTS-PROCESSED
+                       move CK-RUNNING-TOTAL to WS-RUNNING-TOTAL
+                       move CK-MAX-NUM to WS-MAX-NUM
+                       move CK-MIN-NUM to WS-MIN-NUM
+                       move CK-REJECTED-COUNT to WS-REJECTED-COUNT
+                       move "Y" to WS-RESTART-SWITCH
+                       display "Resuming sigma batch after request "
+                           WS-RESTART-LAST-REQUEST-ID upon console
+               end-read
+               close SIGMA-CHECKPOINT-FILE
+           end-if.
+       1500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1600-SKIP-COMPLETED-REQUESTS
+      *  FAST-FORWARD PAST REQUESTS ALREADY COMPLETED BEFORE THE
+      *  PRIOR RUN WAS INTERRUPTED.
+      *-----------------------------------------------------------
+       1600-SKIP-COMPLETED-REQUESTS.
+           perform 1650-SKIP-ONE-REQUEST thru 1650-EXIT
+               until WS-EOF-SIGMA-REQUEST
+               or SR-REQUEST-ID > WS-RESTART-LAST-REQUEST-ID.
+       1600-EXIT.
+           exit.
+
+       1650-SKIP-ONE-REQUEST.
+           perform 2900-READ-SIGMA-REQUEST thru 2900-EXIT.
+       1650-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  1700-OPEN-HISTORY-FILE
+      *  OPEN SIGMA-HISTORY-FILE AND WORK OUT THE NEXT SEQUENCE
+      *  NUMBER TO USE UNDER TODAY'S RUN-DATE KEY.
+      *-----------------------------------------------------------
+       1700-OPEN-HISTORY-FILE.
+           open i-o SIGMA-HISTORY-FILE.
+           if WS-HISTORY-STATUS = "35" then
+               open output SIGMA-HISTORY-FILE
+               close SIGMA-HISTORY-FILE
+               open i-o SIGMA-HISTORY-FILE
+           end-if.
+           move WS-TODAY-DATE to SH-RUN-DATE.
+           move 1 to SH-SEQUENCE-NO.
+           start SIGMA-HISTORY-FILE key is not less than SH-KEY
+               invalid key
+                   move 1 to WS-NEXT-SEQUENCE
+               not invalid key
+                   perform 1750-COUNT-TODAYS-HISTORY thru 1750-EXIT
+           end-start.
+       1700-EXIT.
+           exit.
+
+       1750-COUNT-TODAYS-HISTORY.
+           move 0 to WS-NEXT-SEQUENCE.
+           perform 1760-READ-NEXT-HISTORY thru 1760-EXIT
+               until WS-HISTORY-EOF
+               or SH-RUN-DATE not = WS-TODAY-DATE.
+           add 1 to WS-NEXT-SEQUENCE.
+       1750-EXIT.
+           exit.
+
+       1760-READ-NEXT-HISTORY.
+           read SIGMA-HISTORY-FILE next record
+               at end
+                   move "Y" to WS-HISTORY-EOF-SWITCH
+               not at end
+                   add 1 to WS-NEXT-SEQUENCE
+           end-read.
+       1760-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2000-PROCESS-REQUEST
+      *  COMPUTE SIGMA(0,NUM) FOR ONE REQUEST AND WRITE THE RESULT.
+      *-----------------------------------------------------------
+       2000-PROCESS-REQUEST.
+           if SR-NUM < 0 then
                display "invalid number" upon console
-               stop run
+               perform 2050-WRITE-REJECT-ENTRY thru 2050-EXIT
+           else
+               perform 2100-COMPUTE-SIGMA thru 2100-EXIT
+               perform 2500-WRITE-SIGMA-RESULT thru 2500-EXIT
+               perform 2600-WRITE-SIGMA-HISTORY thru 2600-EXIT
+               add 1 to WS-REQUESTS-PROCESSED
+               add RESULT to WS-RUNNING-TOTAL
+               if SR-NUM > WS-MAX-NUM
+                   move SR-NUM to WS-MAX-NUM
+               end-if
+               if SR-NUM < WS-MIN-NUM
+                   move SR-NUM to WS-MIN-NUM
+               end-if
+               perform 2700-WRITE-CHECKPOINT thru 2700-EXIT
            end-if.
-           
-      *    総和計算
-           move 0 to RESULT.
-           perform varying WRK-COUNTER from 1 by 1
-                   until WRK-COUNTER > NUM
-               add WRK-COUNTER to RESULT
-           end-perform.
-
-           display "sigma(0," NUM ") is " RESULT upon console.
-           stop run.
+           perform 2900-READ-SIGMA-REQUEST thru 2900-EXIT.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2050-WRITE-REJECT-ENTRY
+      *  COUNT A REJECTED REQUEST (NEGATIVE NUM) SO THE END-OF-BATCH
+      *  RECONCILIATION LINE ACCOUNTS FOR EVERY REQUEST SUBMITTED,
+      *  NOT JUST THE ONES THAT COMPUTED CLEANLY.
+      *-----------------------------------------------------------
+       2050-WRITE-REJECT-ENTRY.
+           add 1 to WS-REJECTED-COUNT.
+           perform 2700-WRITE-CHECKPOINT thru 2700-EXIT.
+       2050-EXIT.
+           exit.
+
+      *    総和計算 - closed-form triangular number, n*(n+1)/2,
+      *    instead of an add-by-one loop up to SR-NUM.
+       2100-COMPUTE-SIGMA.
+           compute WRK-PRODUCT = SR-NUM * (SR-NUM + 1).
+           compute RESULT = WRK-PRODUCT / 2.
+       2100-EXIT.
+           exit.
+
+       2500-WRITE-SIGMA-RESULT.
+           move SR-REQUEST-ID to SX-REQUEST-ID.
+           move SR-NUM to SX-NUM.
+           move RESULT to SX-RESULT.
+           write SIGMA-RESULTS-RECORD.
+           display "sigma(0," SR-NUM ") is " RESULT upon console.
+       2500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2600-WRITE-SIGMA-HISTORY
+      *  KEEP A PERMANENT, LOOKUP-ABLE COPY OF THE CALCULATION
+      *  KEYED BY TODAY'S RUN-DATE AND THE NEXT SEQUENCE NUMBER.
+      *-----------------------------------------------------------
+       2600-WRITE-SIGMA-HISTORY.
+           move WS-TODAY-DATE to SH-RUN-DATE.
+           move WS-NEXT-SEQUENCE to SH-SEQUENCE-NO.
+           move SR-REQUEST-ID to SH-REQUEST-ID.
+           move SR-NUM to SH-NUM.
+           move RESULT to SH-RESULT.
+           write SIGMA-HISTORY-RECORD
+               invalid key
+                   display "sigma history write failed for request "
+                       SR-REQUEST-ID upon console
+           end-write.
+           add 1 to WS-NEXT-SEQUENCE.
+       2600-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2700-WRITE-CHECKPOINT
+      *  REWRITE THE CHECKPOINT FILE WITH PROGRESS SO FAR, SO AN
+      *  OPERATOR CAN RESUME A KILLED JOB FROM HERE INSTEAD OF
+      *  RESUBMITTING THE WHOLE BATCH.
+      *-----------------------------------------------------------
+       2700-WRITE-CHECKPOINT.
+           move SR-REQUEST-ID to CK-LAST-REQUEST-ID.
+           move WS-REQUESTS-PROCESSED to CK-REQUESTS-PROCESSED.
+           move WS-RUNNING-TOTAL to CK-RUNNING-TOTAL.
+           move WS-MAX-NUM to CK-MAX-NUM.
+           move WS-MIN-NUM to CK-MIN-NUM.
+           move WS-REJECTED-COUNT to CK-REJECTED-COUNT.
+           open output SIGMA-CHECKPOINT-FILE.
+           write SIGMA-CHECKPOINT-RECORD.
+           close SIGMA-CHECKPOINT-FILE.
+       2700-EXIT.
+           exit.
+
+       2900-READ-SIGMA-REQUEST.
+           read SIGMA-REQUEST-FILE
+               at end
+                   move "Y" to WS-EOF-SWITCH
+           end-read.
+       2900-EXIT.
+           exit.
+
+       9000-TERMINATE.
+           perform 9100-WRITE-SUMMARY thru 9100-EXIT.
+           perform 9200-CLEAR-CHECKPOINT thru 9200-EXIT.
+           close SIGMA-REQUEST-FILE.
+           close SIGMA-RESULTS-FILE.
+           close SIGMA-SUMMARY-REPORT.
+           close SIGMA-HISTORY-FILE.
+           close AUDIT-LOG-FILE.
+       9000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  9100-WRITE-SUMMARY
+      *  END-OF-JOB CONTROL TOTAL - COUNT, SUM, HIGH AND LOW NUM -
+      *  FOR THE OPERATOR TO RECONCILE AGAINST WHAT WAS SUBMITTED.
+      *-----------------------------------------------------------
+       9100-WRITE-SUMMARY.
+           move WS-REQUESTS-PROCESSED to SM-REQUEST-COUNT.
+           move WS-RUNNING-TOTAL to SM-RESULT-SUM.
+           move WS-MAX-NUM to SM-MAX-NUM.
+           move WS-MIN-NUM to SM-MIN-NUM.
+           move WS-REJECTED-COUNT to SM-REJECTED-COUNT.
+           write SIGMA-SUMMARY-RECORD.
+           display "Requests processed: " WS-REQUESTS-PROCESSED
+               upon console.
+           display "Sum of results:     " WS-RUNNING-TOTAL
+               upon console.
+           display "Highest NUM seen:   " WS-MAX-NUM upon console.
+           display "Lowest NUM seen:    " WS-MIN-NUM upon console.
+           display "Requests rejected:  " WS-REJECTED-COUNT
+               upon console.
+       9100-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  9200-CLEAR-CHECKPOINT
+      *  THE BATCH REACHED END OF FILE CLEANLY, SO THERE IS NOTHING
+      *  LEFT TO RESUME - TRUNCATE THE CHECKPOINT FILE TO EMPTY SO
+      *  TOMORROW NIGHT'S RUN DOES NOT MISTAKE IT FOR A RESTART.
+      *-----------------------------------------------------------
+       9200-CLEAR-CHECKPOINT.
+           open output SIGMA-CHECKPOINT-FILE.
+           close SIGMA-CHECKPOINT-FILE.
+       9200-EXIT.
+           exit.
