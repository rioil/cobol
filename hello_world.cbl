@@ -1,27 +1,167 @@
-       IDENTIFICATION DIVISION.
-        PROGRAM-ID. hello-world.
-        AUTHOR. rioil.
-        INSTALLATION.  where.
-        DATE-WRITTEN.  25/02/2021.
-        DATE-COMPILED. 25/02/2021.
-        SECURITY.
-       ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-        SOURCE-COMPUTER. pc.
-        OBJECT-COMPUTER. pc.
-        SPECIAL-NAMES.
-       INPUT-OUTPUT SECTION.
-        FILE-CONTROL.
-       DATA DIVISION.
-       FILE SECTION.
-       WORKING-STORAGE SECTION.
-           77 MYNAME pic X(5).                                          rioilが入ればいいので5バイト
-       LINKAGE SECTION.
-       PROCEDURE DIVISION.
-        DECLARATIVES.
-        END DECLARATIVES.
-       MAIN.
-           display "What's your name?" upon console.
-           accept MYNAME from console.
-           display "Hello world! Hello " MYNAME "!" upon console.
-           STOP RUN.
+       IDENTIFICATION DIVISION.
+        PROGRAM-ID. hello-world.
+        AUTHOR. rioil.
+        INSTALLATION.  where.
+        DATE-WRITTEN.  25/02/2021.
+        DATE-COMPILED. 25/02/2021.
+        SECURITY.
+      *-----------------------------------------------------------
+      *  MODIFICATION HISTORY
+      *  25/02/2021  rioil   original interactive single-person
+      *                      version.
+      *  08/08/2026  rioil   capture an operator ID at the start of
+      *                      MAIN and log one entry per run to the
+      *                      shared AUDIT-LOG-FILE.
+      *  08/08/2026  rioil   widened MYNAME to a realistic length and
+      *                      added a batch mode that reads an
+      *                      EMPLOYEE-ROSTER file and produces a
+      *                      personalized WELCOME-LETTER-FILE entry
+      *                      for each name on it.
+      *  08/08/2026  rioil   changed STOP RUN to GOBACK so this
+      *                      program can also run as a subprogram
+      *                      CALLed from menu-driver.
+      *  08/08/2026  rioil   narrowed WL-GREETING to 19 characters so
+      *                      the welcome-letter greeting no longer
+      *                      double-spaces before the name.
+      *-----------------------------------------------------------
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+        SOURCE-COMPUTER. pc.
+        OBJECT-COMPUTER. pc.
+        SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+        FILE-CONTROL.
+           SELECT AUDIT-LOG-FILE ASSIGN TO "AUDITLOG"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT EMPLOYEE-ROSTER ASSIGN TO "EMPROST"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT WELCOME-LETTER-FILE ASSIGN TO "WELLTR"
+               ORGANIZATION IS SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+        FD  AUDIT-LOG-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY AUDITLOG.
+        FD  EMPLOYEE-ROSTER
+            LABEL RECORDS ARE STANDARD.
+           COPY EMPROST.
+        FD  WELCOME-LETTER-FILE
+            LABEL RECORDS ARE STANDARD.
+           COPY WELLTR.
+       WORKING-STORAGE SECTION.
+           77 MYNAME pic X(30).
+           77 WS-OPERATOR-ID pic X(08).
+           77 WS-MODE-SWITCH pic X(01) value "N".
+               88 WS-BATCH-MODE value "Y".
+           77 WS-ROSTER-EOF-SWITCH pic X(01) value "N".
+               88 WS-EOF-EMPLOYEE-ROSTER value "Y".
+           01 WS-TIME-RAW pic 9(08).
+           01 WS-TIME-FIELDS redefines WS-TIME-RAW.
+               05 WS-TS-TIME pic 9(06).
+               05 FILLER pic 9(02).
+           01 WS-TIMESTAMP.
+               05 WS-TS-DATE pic 9(08).
+               05 WS-TS-TIME-OUT pic 9(06).
+       LINKAGE SECTION.
+       PROCEDURE DIVISION.
+        DECLARATIVES.
+        END DECLARATIVES.
+      *-----------------------------------------------------------
+      *  0000-MAIN-PROCESS
+      *  GREETS ONE OPERATOR INTERACTIVELY, OR RUNS THE EMPLOYEE
+      *  ROSTER IN BATCH, AND LOGS ONE AUDIT ENTRY FOR THE RUN.
+      *-----------------------------------------------------------
+       0000-MAIN-PROCESS.
+           perform 1000-INITIALIZE thru 1000-EXIT.
+           if WS-BATCH-MODE then
+               perform 3000-PROCESS-ROSTER thru 3000-EXIT
+                   until WS-EOF-EMPLOYEE-ROSTER
+           else
+               perform 2000-GREET-OPERATOR thru 2000-EXIT
+           end-if.
+           perform 9000-TERMINATE thru 9000-EXIT.
+           goback.
+
+       1000-INITIALIZE.
+           open extend AUDIT-LOG-FILE.
+           display "Operator ID?" upon console.
+           accept WS-OPERATOR-ID from console.
+           display "Batch mode? (Y/N)" upon console.
+           accept WS-MODE-SWITCH from console.
+           if WS-BATCH-MODE then
+               open input EMPLOYEE-ROSTER
+               open output WELCOME-LETTER-FILE
+               perform 3900-READ-EMPLOYEE-ROSTER thru 3900-EXIT
+               perform 2500-WRITE-AUDIT-ENTRY thru 2500-EXIT
+           end-if.
+       1000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2000-GREET-OPERATOR
+      *  ORIGINAL NAME-AND-GREETING INTERACTION.
+      *-----------------------------------------------------------
+       2000-GREET-OPERATOR.
+           display "What's your name?" upon console.
+           accept MYNAME from console.
+           display "Hello world! Hello " MYNAME "!" upon console.
+           perform 2500-WRITE-AUDIT-ENTRY thru 2500-EXIT.
+       2000-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  2500-WRITE-AUDIT-ENTRY
+      *  ONE AUDIT-LOG-FILE ENTRY RECORDING WHO RAN THIS PROGRAM AND
+      *  WHEN, SO A BAD MORNING RUN CAN BE TRACED BACK TO A SHIFT.
+      *-----------------------------------------------------------
+       2500-WRITE-AUDIT-ENTRY.
+           move WS-OPERATOR-ID to AL-OPERATOR-ID.
+           move "HELLO-WORLD" to AL-PROGRAM-NAME.
+           accept WS-TS-DATE from date YYYYMMDD.
+           accept WS-TIME-RAW from time.
+           move WS-TS-TIME to WS-TS-TIME-OUT.
+           move WS-TIMESTAMP to AL-TIMESTAMP.
+           if WS-BATCH-MODE
+               move "EMPLOYEE-ROSTER BATCH" to AL-KEY-INPUT
+           else
+               move MYNAME to AL-KEY-INPUT
+           end-if.
+           write AUDIT-LOG-RECORD.
+       2500-EXIT.
+           exit.
+
+      *-----------------------------------------------------------
+      *  3000-PROCESS-ROSTER
+      *  WRITE ONE PERSONALIZED WELCOME LETTER FOR EACH NAME ON THE
+      *  EMPLOYEE ROSTER.
+      *-----------------------------------------------------------
+       3000-PROCESS-ROSTER.
+           perform 3100-WRITE-WELCOME-LETTER thru 3100-EXIT.
+           perform 3900-READ-EMPLOYEE-ROSTER thru 3900-EXIT.
+       3000-EXIT.
+           exit.
+
+       3100-WRITE-WELCOME-LETTER.
+           move "Hello world! Hello " to WL-GREETING.
+           move ER-NAME to WL-NAME.
+           move "!" to WL-PUNCTUATION.
+           write WELCOME-LETTER-RECORD.
+       3100-EXIT.
+           exit.
+
+       3900-READ-EMPLOYEE-ROSTER.
+           read EMPLOYEE-ROSTER
+               at end
+                   move "Y" to WS-ROSTER-EOF-SWITCH
+           end-read.
+       3900-EXIT.
+           exit.
+
+       9000-TERMINATE.
+           if WS-BATCH-MODE then
+               close EMPLOYEE-ROSTER
+               close WELCOME-LETTER-FILE
+           end-if.
+           close AUDIT-LOG-FILE.
+       9000-EXIT.
+           exit.
